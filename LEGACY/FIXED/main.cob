@@ -3,40 +3,116 @@ IDENTIFICATION DIVISION.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT IN-FILE ASSIGN TO "input.txt".
+           SELECT IN-FILE ASSIGN TO "input.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
            SELECT ACC-FILE ASSIGN TO "accounts.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT TMP-FILE ASSIGN TO "temp.txt"
-               ORGANIZATION IS LINE SEQUENTIAL.
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TMP-FILE-STATUS.
            SELECT OUT-FILE ASSIGN TO "output.txt"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT LOG-FILE ASSIGN TO "translog.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS LOG-FILE-STATUS.
+           SELECT RATE-FILE ASSIGN TO "rate.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RATE-FILE-STATUS.
+           SELECT TIER-FILE ASSIGN TO "tiers.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TIER-FILE-STATUS.
+           SELECT ACCT-LOCK-FILE ASSIGN TO "accounts.lock"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ACCT-LOCK-STATUS.
+           SELECT INT-HIST-FILE ASSIGN TO "interest_history.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS INT-HIST-STATUS.
+           SELECT TRIAL-BAL-FILE ASSIGN TO "trial_balance.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT STOP-FLAG-FILE ASSIGN TO "interest.stop"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS STOP-FLAG-STATUS.
        DATA DIVISION.
        FILE SECTION.
 
        FD IN-FILE.
-       01 IN-RECORD             PIC X(18).
+       01 IN-RECORD             PIC X(44).
        FD ACC-FILE.
-       01 ACC-RECORD-RAW        PIC X(25).
+       01 ACC-RECORD-RAW        PIC X(43).
 
        FD TMP-FILE.
-       01 TMP-RECORD            PIC X(25).
+       01 TMP-RECORD            PIC X(43).
 
        FD OUT-FILE.
        01 OUT-RECORD            PIC X(120).
 
+       *> Audit trail of every DEP/WDR/BAL/NEW/interest event.
+       FD LOG-FILE.
+       01 LOG-RECORD            PIC X(90).
+
+       *> Rate-maintenance file for the Rai Stone / IDR peg (treasury
+       *> updates this without touching the program).
+       FD RATE-FILE.
+       01 RATE-RECORD           PIC X(17).
+
+       *> Balance-tiered interest rate table (maintenance file, mirrors
+       *> RATE-FILE's externalization of the IDR peg). Each line is a
+       *> threshold (the RAI-FORMATTED-style 13-char balance amount, as
+       *> everywhere else in this program) and the rate that applies
+       *> below it; the third line's threshold is unused and carries
+       *> the open-ended top-tier rate.
+       FD TIER-FILE.
+       01 TIER-RECORD           PIC X(17).
+
+       *> Busy flag coordinating the interest daemon with single-
+       *> transaction runs so neither clobbers the other's rewrite
+       *> of accounts.txt.
+       FD ACCT-LOCK-FILE.
+       01 ACCT-LOCK-RECORD      PIC X(27).
+
+       *> One line per interest run: timestamp, accounts processed,
+       *> total interest posted.
+       FD INT-HIST-FILE.
+       01 INT-HIST-RECORD       PIC X(40).
+
+       *> --trial-balance report: one line per account plus a grand
+       *> total, covering all of accounts.txt.
+       FD TRIAL-BAL-FILE.
+       01 TRIAL-BAL-RECORD      PIC X(100).
+
+       *> Presence of this file is the shutdown signal for
+       *> APPLY-INTEREST-IN-LOOP - create it to ask the daemon to stop
+       *> after its current pass instead of killing the process.
+       FD STOP-FLAG-FILE.
+       01 STOP-FLAG-RECORD      PIC X(10).
+
        WORKING-STORAGE SECTION.
        77 IN-ACCOUNT            PIC 9(6).
        77 IN-ACTION             PIC X(3).
        77 IN-RAW-AMOUNT         PIC 9(7)V99.
        77 IN-AMOUNT             PIC 9(6)V99.
+       77 IN-DEST-ACCOUNT       PIC 9(6).
+       77 IN-OWNER-NAME         PIC X(20).
        77 IS-VALID-TRANSACTION  PIC X VALUE 'Y'.
+       77 IN-FILE-EOF           PIC X VALUE 'N'.
+       77 TRANSACTION-COUNT     PIC 9(6) VALUE ZERO.
 
        77 ACC-ACCOUNT           PIC 9(6).
        77 ACC-BALANCE           PIC 9(10)V99.
        77 TMP-BALANCE           PIC 9(10)V99.
        77 MATCH-FOUND           PIC X VALUE "N".
        77 UPDATED               PIC X VALUE "N".
-       
+       77 ACTION-REJECTED       PIC X VALUE "N".
+
+       *> Account status - "O"pen or "C"losed - and the owner name,
+       *> both carried in ACC-RECORD-RAW positions 23 and 24-43. Any
+       *> value other than "O" is treated as not-open by every check
+       *> below, so a future status (e.g. a frozen state) only needs a
+       *> transaction code to set it - no other code changes.
+       77 ACC-STATUS            PIC X VALUE "O".
+       77 TMP-STATUS            PIC X VALUE "O".
+       77 ACC-OWNER-NAME        PIC X(20).
+
        77 RAI-TO-IDR-RATE       PIC 9(9) VALUE 119714660.
        77 IDR-BALANCE           PIC 9(18).
        77 RAI-FORMATTED         PIC Z(9)9.99.
@@ -47,33 +123,180 @@ IDENTIFICATION DIVISION.
        77 IDR-ALPHA             PIC X(25).
 
        *> Bonus: Variabel Kalkulasi Bunga (Telah Diperbarui)
-       77 CMD-ARG               PIC X(20).
-       *> Suku bunga 20% (0.20) per interval untuk demonstrasi yang terlihat
+       77 CMD-ARG               PIC X(40).
+       77 CMD-FLAG              PIC X(20).
+       77 CMD-DATE-ARG          PIC X(20).
+       *> Suku bunga kini bertingkat menurut saldo - lihat
+       *> DETERMINE-INTEREST-RATE (dulu flat 0.20 untuk semua saldo).
        77 INTEREST-RATE         PIC 9V99 VALUE 0.20.
        77 INTEREST-AMOUNT       PIC S9(10)V99.
        77 SLEEP-DURATION-SEC    PIC 9(9) VALUE 23.
        77 FILE-HAS-RECORDS      PIC X.
 
+       *> Interest-run history working fields.
+       77 INT-HIST-STATUS       PIC XX.
+       77 ACCOUNTS-PROCESSED    PIC 9(6) VALUE ZERO.
+       77 TOTAL-INTEREST-POSTED PIC 9(10)V99 VALUE ZERO.
+       77 INT-TOTAL-FORMATTED   PIC Z(9)9.99.
+       77 INT-HIST-TIMESTAMP    PIC X(21).
+
+       *> Transaction log working fields.
+       77 LOG-ACCOUNT           PIC 9(6).
+       77 LOG-ACTION            PIC X(7).
+       77 LOG-AMOUNT            PIC 9(10)V99.
+       77 LOG-BAL-BEFORE        PIC 9(10)V99.
+       77 LOG-BAL-AFTER         PIC 9(10)V99.
+       77 LOG-TIMESTAMP         PIC X(21).
+       77 LOG-AMT-FORMATTED     PIC Z(9)9.99.
+       77 LOG-BEFORE-FORMATTED  PIC Z(9)9.99.
+       77 LOG-AFTER-FORMATTED   PIC Z(9)9.99.
+       77 LOG-FILE-STATUS       PIC XX.
+
+       *> Transfer (TRF) working fields.
+       77 TRANSFER-OK           PIC X VALUE "Y".
+       77 SRC-FOUND             PIC X VALUE "N".
+       77 DST-FOUND             PIC X VALUE "N".
+       77 SRC-BALANCE           PIC 9(10)V99.
+       77 SRC-STATUS            PIC X.
+       77 DST-STATUS            PIC X.
+
+       *> Rate file working fields.
+       77 RATE-FILE-STATUS      PIC XX.
+       77 RATE-EFF-DATE         PIC X(8).
+       77 RATE-VALUE            PIC 9(9).
+       77 BEST-EFF-DATE         PIC X(8).
+       77 BEST-RATE             PIC 9(9).
+       77 AS-OF-DATE            PIC X(8).
+       77 TODAY-DATE            PIC X(8).
+
+       *> Interest-tier rate table working fields - loaded from
+       *> tiers.txt the same way LOAD-RAI-RATE externalizes the IDR
+       *> peg, so a tier or rate change no longer needs a recompile.
+       77 TIER-FILE-STATUS      PIC XX.
+       77 TIER-LINE-COUNT       PIC 9 VALUE ZERO.
+       77 TIER1-THRESHOLD       PIC 9(7)V99.
+       77 TIER1-RATE            PIC 9V99.
+       77 TIER2-THRESHOLD       PIC 9(7)V99.
+       77 TIER2-RATE            PIC 9V99.
+       77 TIER3-RATE            PIC 9V99.
+       77 TIER-RATE-FORMATTED   PIC 9.99.
+
+       *> Accounts.txt busy-flag lock working fields.
+       77 ACCT-LOCK-STATUS      PIC XX.
+       77 LOCK-ACQUIRED         PIC X VALUE "N".
+       77 LOCK-RETRY-SEC        PIC 9(9) VALUE 1.
+       77 LOCK-TOKEN            PIC X(21).
+
+       *> A lock record older than this is assumed to belong to a
+       *> process that died while holding it - ACQUIRE-ACCOUNTS-LOCK
+       *> force-steals it instead of waiting forever. Comfortably
+       *> longer than one daemon pass (SLEEP-DURATION-SEC plus a full
+       *> interest run) so a live holder is never mistaken for a dead
+       *> one.
+       77 LOCK-MAX-AGE-SEC      PIC 9(9) VALUE 300.
+       77 LOCK-IS-STALE         PIC X VALUE "N".
+       77 LOCK-TOKEN-DATE       PIC 9(8).
+       77 LOCK-TOKEN-HH         PIC 99.
+       77 LOCK-TOKEN-MM         PIC 99.
+       77 LOCK-TOKEN-SS         PIC 99.
+       77 CURRENT-TOKEN-DATE    PIC 9(8).
+       77 CURRENT-TOKEN-HH      PIC 99.
+       77 CURRENT-TOKEN-MM      PIC 99.
+       77 CURRENT-TOKEN-SS      PIC 99.
+       77 LOCK-AGE-DAYS         PIC S9(9).
+       77 LOCK-AGE-SECONDS      PIC S9(9).
+
+       *> Control-total reconciliation around every accounts.txt
+       *> rewrite - the balances actually on disk in temp.txt after
+       *> the rewrite must foot against the balances read plus
+       *> whatever net change the transaction intended. ACTUAL-TMP-
+       *> TOTAL is always footed by an independent re-read of temp.txt
+       *> after it is closed, never by trusting the accumulator that
+       *> the same write loop maintained.
+       77 OLD-TOTAL-BALANCE     PIC S9(12)V99 VALUE ZERO.
+       77 ACTUAL-TMP-TOTAL      PIC S9(12)V99 VALUE ZERO.
+       77 EXPECTED-NET-CHANGE   PIC S9(12)V99 VALUE ZERO.
+       77 EXPECTED-NEW-TOTAL    PIC S9(12)V99 VALUE ZERO.
+       77 CONTROL-TOTALS-OK     PIC X VALUE "Y".
+
+       *> Trial-balance report working fields.
+       77 TB-ACCOUNT-ALPHA      PIC X(6).
+       77 TB-GRAND-RAI          PIC 9(10)V99 VALUE ZERO.
+       77 TB-GRAND-IDR          PIC 9(18) VALUE ZERO.
+       77 TB-GRAND-RAI-FORMATTED PIC Z(9)9.99.
+       77 TB-GRAND-IDR-FORMATTED PIC Z(12)Z,ZZZ,ZZZ,ZZ9.
+
+       *> Graceful-shutdown flag for APPLY-INTEREST-IN-LOOP.
+       77 STOP-FLAG-STATUS      PIC XX.
+       77 SHOULD-STOP           PIC X VALUE "N".
+
+       *> Crash-safe restart: temp.txt carries a trailing "SWP" marker
+       *> record with the control total SWAP-ACCOUNT-FILE is supposed
+       *> to leave in accounts.txt, so a restart can tell an
+       *> interrupted swap from a clean shutdown instead of guessing.
+       77 TMP-FILE-STATUS       PIC XX.
+       77 SWAP-MARKER-FOUND     PIC X VALUE "N".
+       77 SWAP-TOTAL-CENTS      PIC 9(14) VALUE ZERO.
+       77 SWAP-TOTAL-DECODED    PIC S9(12)V99 VALUE ZERO.
+       77 CURRENT-ACC-TOTAL     PIC S9(12)V99 VALUE ZERO.
+
        PROCEDURE DIVISION.
-       
+
        ACCEPT CMD-ARG FROM COMMAND-LINE.
+       UNSTRING CMD-ARG DELIMITED BY SPACE INTO CMD-FLAG CMD-DATE-ARG.
+
+       PERFORM LOAD-RAI-RATE
+       PERFORM LOAD-INTEREST-TIERS
+       PERFORM RECOVER-FROM-CRASH
 
-       IF FUNCTION TRIM(CMD-ARG) = "--apply-interest"
-           PERFORM APPLY-INTEREST-IN-LOOP
-       ELSE
-           PERFORM RUN-SINGLE-TRANSACTION
-       END-IF.
+       EVALUATE TRUE
+           WHEN FUNCTION TRIM(CMD-FLAG) = "--apply-interest"
+               PERFORM APPLY-INTEREST-IN-LOOP
+           WHEN FUNCTION TRIM(CMD-FLAG) = "--trial-balance"
+               PERFORM RUN-TRIAL-BALANCE
+           WHEN OTHER
+               PERFORM RUN-SINGLE-TRANSACTION
+       END-EVALUATE.
        STOP RUN.
 
+       *> Runs until someone creates interest.stop, at which point the
+       *> daemon exits after its current sleep instead of being killed
+       *> mid-pass.
        APPLY-INTEREST-IN-LOOP.
-           PERFORM UNTIL 1 = 2
+           MOVE "N" TO SHOULD-STOP
+           PERFORM UNTIL SHOULD-STOP = "Y"
                CALL "C$SLEEP" USING SLEEP-DURATION-SEC
-               PERFORM CALCULATE-ALL-INTEREST
-               PERFORM SWAP-ACCOUNT-FILE
+               PERFORM CHECK-STOP-FLAG
+               IF SHOULD-STOP = "N"
+                   PERFORM ACQUIRE-ACCOUNTS-LOCK
+                   PERFORM CALCULATE-ALL-INTEREST
+                   IF CONTROL-TOTALS-OK = "Y"
+                       PERFORM SWAP-ACCOUNT-FILE
+                   END-IF
+                   PERFORM RELEASE-ACCOUNTS-LOCK
+               END-IF
            END-PERFORM.
 
+       *> Honoring the stop flag also removes it, via CBL_DELETE_FILE,
+       *> so the shutdown is a one-time signal rather than a permanent
+       *> lockout - the next --apply-interest invocation starts clean
+       *> without an operator having to delete interest.stop by hand.
+       CHECK-STOP-FLAG.
+           OPEN INPUT STOP-FLAG-FILE
+           IF STOP-FLAG-STATUS = "35"
+               CLOSE STOP-FLAG-FILE
+               MOVE "N" TO SHOULD-STOP
+           ELSE
+               CLOSE STOP-FLAG-FILE
+               CALL "CBL_DELETE_FILE" USING "interest.stop"
+               MOVE "Y" TO SHOULD-STOP
+           END-IF.
+
        CALCULATE-ALL-INTEREST.
            MOVE 'N' TO FILE-HAS-RECORDS.
+           MOVE ZERO TO ACCOUNTS-PROCESSED.
+           MOVE ZERO TO TOTAL-INTEREST-POSTED.
+           MOVE ZERO TO OLD-TOTAL-BALANCE.
            OPEN INPUT ACC-FILE.
            OPEN OUTPUT TMP-FILE.
            PERFORM UNTIL 1 = 2
@@ -85,22 +308,146 @@ IDENTIFICATION DIVISION.
                        MOVE ACC-RECORD-RAW(1:6) TO ACC-ACCOUNT
                        MOVE FUNCTION NUMVAL(ACC-RECORD-RAW(10:13))
                            TO ACC-BALANCE
-                       
-                       *> Logika kalkulasi yang disederhanakan agar terlihat
-                       COMPUTE INTEREST-AMOUNT ROUNDED = 
-                           ACC-BALANCE * INTEREST-RATE
-                       
-                       ADD INTEREST-AMOUNT TO ACC-BALANCE
-                       
+                       MOVE ACC-RECORD-RAW(23:1) TO ACC-STATUS
+                       IF ACC-STATUS = SPACE
+                           *> Pre-existing accounts.txt row from before
+                           *> the status byte was added - treat as open
+                           *> rather than permanently locking it out.
+                           MOVE "O" TO ACC-STATUS
+                       END-IF
+                       MOVE ACC-RECORD-RAW(24:20) TO ACC-OWNER-NAME
+                       ADD ACC-BALANCE TO OLD-TOTAL-BALANCE
+
+                       *> A closed (or otherwise not-open) account
+                       *> earns no further interest and gets no "INT"
+                       *> log line - it is carried forward unchanged.
+                       IF ACC-STATUS = "O"
+                           PERFORM DETERMINE-INTEREST-RATE
+
+                           *> Logika kalkulasi yang disederhanakan agar terlihat
+                           COMPUTE INTEREST-AMOUNT ROUNDED =
+                               ACC-BALANCE * INTEREST-RATE
+
+                           MOVE ACC-BALANCE TO LOG-BAL-BEFORE
+                           ADD INTEREST-AMOUNT TO ACC-BALANCE
+                           ADD 1 TO ACCOUNTS-PROCESSED
+                           ADD INTEREST-AMOUNT TO TOTAL-INTEREST-POSTED
+
+                           MOVE ACC-ACCOUNT TO LOG-ACCOUNT
+                           MOVE "INT" TO LOG-ACTION
+                           MOVE INTEREST-AMOUNT TO LOG-AMOUNT
+                           MOVE ACC-BALANCE TO LOG-BAL-AFTER
+                           PERFORM WRITE-TRANS-LOG
+                       END-IF
+
+                       MOVE SPACES TO TMP-RECORD
                        MOVE ACC-ACCOUNT TO TMP-RECORD(1:6)
                        MOVE "BAL"       TO TMP-RECORD(7:3)
                        MOVE ACC-BALANCE TO RAI-FORMATTED
                        MOVE RAI-FORMATTED TO TMP-RECORD(10:13)
+                       MOVE ACC-STATUS TO TMP-RECORD(23:1)
+                       MOVE ACC-OWNER-NAME TO TMP-RECORD(24:20)
                        WRITE TMP-RECORD
            END-PERFORM.
            CLOSE ACC-FILE.
            CLOSE TMP-FILE.
 
+           *> Foot the control total against what actually landed on
+           *> disk in temp.txt, not against an in-memory accumulator
+           *> kept by the very loop that did the writing - that would
+           *> never catch a truncated file or a dropped record.
+           PERFORM SUM-TMP-FILE-BALANCE
+           COMPUTE EXPECTED-NEW-TOTAL =
+               OLD-TOTAL-BALANCE + TOTAL-INTEREST-POSTED.
+           IF EXPECTED-NEW-TOTAL = ACTUAL-TMP-TOTAL
+               MOVE "Y" TO CONTROL-TOTALS-OK
+               PERFORM WRITE-SWAP-MARKER
+           ELSE
+               MOVE "N" TO CONTROL-TOTALS-OK
+               PERFORM LOG-RECONCILIATION-ERROR
+           END-IF
+           IF FILE-HAS-RECORDS = 'Y' AND CONTROL-TOTALS-OK = "Y"
+               PERFORM WRITE-INTEREST-HISTORY
+           END-IF.
+
+       *> Independently re-opens temp.txt after it has been closed and
+       *> sums the balances actually written to disk, skipping the
+       *> trailing SWP marker record if present - the only trustworthy
+       *> source for a control total, since it does not share any
+       *> accumulator with the code that produced the file.
+       SUM-TMP-FILE-BALANCE.
+           MOVE ZERO TO ACTUAL-TMP-TOTAL
+           OPEN INPUT TMP-FILE
+           PERFORM UNTIL 1 = 2
+               READ TMP-FILE
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       IF TMP-RECORD(7:3) NOT = "SWP"
+                           MOVE FUNCTION NUMVAL(TMP-RECORD(10:13))
+                               TO ACC-BALANCE
+                           ADD ACC-BALANCE TO ACTUAL-TMP-TOTAL
+                       END-IF
+           END-PERFORM
+           CLOSE TMP-FILE.
+
+       *> Trailing temp.txt record the eventual accounts.txt rewrite
+       *> (SWAP-ACCOUNT-FILE or FINALIZE, whichever is copying this
+       *> temp.txt back in) is meant to leave reflected in accounts.txt
+       *> - RECOVER-FROM-CRASH compares this against accounts.txt's
+       *> actual total after a restart to tell whether the rewrite
+       *> finished. Appended as its own EXTEND open since by the time
+       *> this runs temp.txt has already been closed off by its
+       *> writer. The total is carried as a plain digit string (cents,
+       *> no decimal point) because the usual MOVE-into-a-V99-field
+       *> trick does not re-apply an implied decimal point on the way
+       *> back in.
+       WRITE-SWAP-MARKER.
+           OPEN EXTEND TMP-FILE
+           MOVE SPACES TO TMP-RECORD
+           MOVE "SWP" TO TMP-RECORD(7:3)
+           COMPUTE SWAP-TOTAL-CENTS = ACTUAL-TMP-TOTAL * 100
+           MOVE SWAP-TOTAL-CENTS TO TMP-RECORD(10:14)
+           WRITE TMP-RECORD
+           CLOSE TMP-FILE.
+
+       *> Saldo rendah dapat bunga lebih kecil, saldo besar mendapat
+       *> tarif penuh - tarifnya sendiri dimuat dari tiers.txt lewat
+       *> LOAD-INTEREST-TIERS, bukan lagi di-hardcode di sini.
+       DETERMINE-INTEREST-RATE.
+           EVALUATE TRUE
+               WHEN ACC-BALANCE < TIER1-THRESHOLD
+                   MOVE TIER1-RATE TO INTEREST-RATE
+               WHEN ACC-BALANCE < TIER2-THRESHOLD
+                   MOVE TIER2-RATE TO INTEREST-RATE
+               WHEN OTHER
+                   MOVE TIER3-RATE TO INTEREST-RATE
+           END-EVALUATE.
+
+       *> Appends one summary line to interest_history.txt for every
+       *> completed interest run.
+       WRITE-INTEREST-HISTORY.
+           PERFORM ENSURE-INT-HIST-FILE-EXISTS
+           MOVE FUNCTION CURRENT-DATE TO INT-HIST-TIMESTAMP
+           MOVE SPACES TO INT-HIST-RECORD
+           MOVE INT-HIST-TIMESTAMP TO INT-HIST-RECORD(1:21)
+           MOVE ACCOUNTS-PROCESSED TO INT-HIST-RECORD(22:6)
+           MOVE TOTAL-INTEREST-POSTED TO INT-TOTAL-FORMATTED
+           MOVE INT-TOTAL-FORMATTED TO INT-HIST-RECORD(28:13)
+           OPEN EXTEND INT-HIST-FILE
+           WRITE INT-HIST-RECORD
+           CLOSE INT-HIST-FILE.
+
+       ENSURE-INT-HIST-FILE-EXISTS.
+           OPEN INPUT INT-HIST-FILE
+           IF INT-HIST-STATUS = "35"
+               CLOSE INT-HIST-FILE
+               OPEN OUTPUT INT-HIST-FILE
+               CLOSE INT-HIST-FILE
+           ELSE
+               CLOSE INT-HIST-FILE
+           END-IF.
+
        SWAP-ACCOUNT-FILE.
            IF FILE-HAS-RECORDS = 'Y'
                OPEN INPUT TMP-FILE
@@ -110,41 +457,202 @@ IDENTIFICATION DIVISION.
                        AT END
                            EXIT PERFORM
                        NOT AT END
-                           WRITE ACC-RECORD-RAW FROM TMP-RECORD
+                           IF TMP-RECORD(7:3) NOT = "SWP"
+                               WRITE ACC-RECORD-RAW FROM TMP-RECORD
+                           END-IF
                END-PERFORM
                CLOSE TMP-FILE
                CLOSE ACC-FILE
            END-IF.
 
+       *> On startup, checks for a temp.txt left behind by an
+       *> accounts.txt rewrite that was killed mid-flight - whether
+       *> that is the interest daemon between CALCULATE-ALL-INTEREST
+       *> finishing and SWAP-ACCOUNT-FILE completing, or a single
+       *> transaction killed inside FINALIZE - and resumes the
+       *> interrupted rewrite so accounts.txt never gets left half-
+       *> written. A temp.txt with no SWP marker (the producing
+       *> paragraph was cut short before it got to write the marker)
+       *> is simply ignored - accounts.txt was never touched, so there
+       *> is nothing to roll back.
+       RECOVER-FROM-CRASH.
+           PERFORM ACQUIRE-ACCOUNTS-LOCK
+           OPEN INPUT TMP-FILE
+           IF TMP-FILE-STATUS = "35"
+               CLOSE TMP-FILE
+           ELSE
+               MOVE "N" TO SWAP-MARKER-FOUND
+               MOVE ZERO TO SWAP-TOTAL-CENTS
+               PERFORM UNTIL 1 = 2
+                   READ TMP-FILE
+                       AT END
+                           EXIT PERFORM
+                       NOT AT END
+                           IF TMP-RECORD(7:3) = "SWP"
+                               MOVE "Y" TO SWAP-MARKER-FOUND
+                               MOVE TMP-RECORD(10:14) TO SWAP-TOTAL-CENTS
+                           END-IF
+               END-PERFORM
+               CLOSE TMP-FILE
+               IF SWAP-MARKER-FOUND = "Y"
+                   COMPUTE SWAP-TOTAL-DECODED =
+                       SWAP-TOTAL-CENTS / 100
+                   PERFORM SUM-ACCOUNTS-BALANCE
+                   IF CURRENT-ACC-TOTAL NOT = SWAP-TOTAL-DECODED
+                       MOVE "Y" TO FILE-HAS-RECORDS
+                       PERFORM SWAP-ACCOUNT-FILE
+                   END-IF
+               END-IF
+           END-IF
+           PERFORM RELEASE-ACCOUNTS-LOCK.
+
+       SUM-ACCOUNTS-BALANCE.
+           MOVE ZERO TO CURRENT-ACC-TOTAL
+           OPEN INPUT ACC-FILE
+           PERFORM UNTIL 1 = 2
+               READ ACC-FILE
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       MOVE FUNCTION NUMVAL(ACC-RECORD-RAW(10:13))
+                           TO ACC-BALANCE
+                       ADD ACC-BALANCE TO CURRENT-ACC-TOTAL
+           END-PERFORM
+           CLOSE ACC-FILE.
+
+       *> Batch mode: every record in IN-FILE is its own transaction
+       *> against accounts.txt, with one OUT-FILE line written per
+       *> transaction in the same order they were read.
        RUN-SINGLE-TRANSACTION.
-           PERFORM READ-INPUT
+           MOVE ZERO TO TRANSACTION-COUNT
+           OPEN OUTPUT OUT-FILE
+           OPEN INPUT IN-FILE
+           MOVE "N" TO IN-FILE-EOF
+           PERFORM UNTIL IN-FILE-EOF = "Y"
+               READ IN-FILE
+                   AT END
+                       MOVE "Y" TO IN-FILE-EOF
+                   NOT AT END
+                       ADD 1 TO TRANSACTION-COUNT
+                       PERFORM ACQUIRE-ACCOUNTS-LOCK
+                       PERFORM PROCESS-ONE-TRANSACTION
+                       PERFORM RELEASE-ACCOUNTS-LOCK
+                       WRITE OUT-RECORD
+               END-READ
+           END-PERFORM
+           CLOSE IN-FILE
+           IF TRANSACTION-COUNT = 0
+               MOVE "NO INPUT" TO OUT-RECORD
+               WRITE OUT-RECORD
+           END-IF
+           CLOSE OUT-FILE.
+
+       PROCESS-ONE-TRANSACTION.
+           PERFORM PARSE-INPUT-RECORD
+           MOVE "Y" TO IS-VALID-TRANSACTION
+           MOVE "N" TO MATCH-FOUND
+           MOVE "N" TO UPDATED
            PERFORM VALIDATE-TRANSACTION
 
-           IF IS-VALID-TRANSACTION = 'Y'
+           IF IN-ACTION = "TRF" AND IS-VALID-TRANSACTION = "Y"
+               PERFORM VALIDATE-TRANSFER
+           ELSE
+               MOVE "Y" TO TRANSFER-OK
+           END-IF
+
+           IF IS-VALID-TRANSACTION = 'Y' AND TRANSFER-OK = 'Y'
                PERFORM PROCESS-RECORDS
-               IF MATCH-FOUND = "N"
-                   IF IN-ACTION = "NEW"
-                       PERFORM APPEND-ACCOUNT
-                       MOVE "ACCOUNT CREATED" TO OUT-RECORD
+               IF CONTROL-TOTALS-OK = "N"
+                   MOVE "TRANSACTION REJECTED: CONTROL TOTAL MISMATCH."
+                       TO OUT-RECORD
+               ELSE
+                   IF MATCH-FOUND = "N"
+                       IF IN-ACTION = "NEW"
+                           PERFORM APPEND-ACCOUNT
+                           MOVE "ACCOUNT CREATED" TO OUT-RECORD
+                       ELSE
+                           IF IN-ACTION NOT = "TRF"
+                               MOVE "ACCOUNT NOT FOUND" TO OUT-RECORD
+                           END-IF
+                       END-IF
                    ELSE
-                       MOVE "ACCOUNT NOT FOUND" TO OUT-RECORD
+                       IF IN-ACTION = "TRF"
+                           MOVE "TRANSFER SUCCESSFUL." TO OUT-RECORD
+                       END-IF
                    END-IF
+                   PERFORM FINALIZE
                END-IF
-           END-IF
+           END-IF.
 
-           PERFORM FINALIZE.
+       *> Looks up the source and destination accounts before PROCESS-
+       *> RECORDS touches anything, so a TRF either moves both balances
+       *> or neither.
+       SCAN-ACCOUNTS-FOR-TRANSFER.
+           MOVE "N" TO SRC-FOUND
+           MOVE "N" TO DST-FOUND
+           OPEN INPUT ACC-FILE
+           PERFORM UNTIL 1 = 2
+               READ ACC-FILE
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       MOVE ACC-RECORD-RAW(1:6) TO ACC-ACCOUNT
+                       IF ACC-ACCOUNT = IN-ACCOUNT
+                           MOVE "Y" TO SRC-FOUND
+                           MOVE FUNCTION NUMVAL(ACC-RECORD-RAW(10:13))
+                               TO SRC-BALANCE
+                           MOVE ACC-RECORD-RAW(23:1) TO SRC-STATUS
+                           *> Pre-existing accounts.txt row from before
+                           *> the status byte was added - treat as open.
+                           IF SRC-STATUS = SPACE
+                               MOVE "O" TO SRC-STATUS
+                           END-IF
+                       END-IF
+                       IF ACC-ACCOUNT = IN-DEST-ACCOUNT
+                           MOVE "Y" TO DST-FOUND
+                           MOVE ACC-RECORD-RAW(23:1) TO DST-STATUS
+                           IF DST-STATUS = SPACE
+                               MOVE "O" TO DST-STATUS
+                           END-IF
+                       END-IF
+           END-PERFORM
+           CLOSE ACC-FILE.
 
-       READ-INPUT.
-           OPEN INPUT IN-FILE
-           READ IN-FILE AT END
-               DISPLAY "NO INPUT"
-               STOP RUN
-           END-READ
-           CLOSE IN-FILE
+       *> TRF must fail atomically - neither balance moves unless both
+       *> accounts exist and the source can cover the amount.
+       VALIDATE-TRANSFER.
+           PERFORM SCAN-ACCOUNTS-FOR-TRANSFER
+           MOVE "Y" TO TRANSFER-OK
+           IF IN-ACCOUNT = IN-DEST-ACCOUNT
+               MOVE "N" TO TRANSFER-OK
+               MOVE "TRANSFER REJECTED: SAME SOURCE AND DESTINATION."
+                   TO OUT-RECORD
+           ELSE
+               IF SRC-FOUND = "N" OR DST-FOUND = "N"
+                   MOVE "N" TO TRANSFER-OK
+                   MOVE "TRANSFER REJECTED: ACCOUNT NOT FOUND."
+                       TO OUT-RECORD
+               ELSE
+                   IF SRC-STATUS NOT = "O" OR DST-STATUS NOT = "O"
+                       MOVE "N" TO TRANSFER-OK
+                       MOVE "TRANSFER REJECTED: ACCOUNT NOT OPEN."
+                           TO OUT-RECORD
+                   ELSE
+                       IF SRC-BALANCE < IN-AMOUNT
+                           MOVE "N" TO TRANSFER-OK
+                           MOVE "TRANSFER REJECTED: INSUFFICIENT FUNDS."
+                               TO OUT-RECORD
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
 
+       PARSE-INPUT-RECORD.
            MOVE IN-RECORD(1:6) TO IN-ACCOUNT
            MOVE IN-RECORD(7:3) TO IN-ACTION
-           MOVE FUNCTION NUMVAL(IN-RECORD(10:9)) TO IN-RAW-AMOUNT.
+           MOVE FUNCTION NUMVAL(IN-RECORD(10:9)) TO IN-RAW-AMOUNT
+           MOVE IN-RECORD(19:6) TO IN-DEST-ACCOUNT
+           MOVE IN-RECORD(25:20) TO IN-OWNER-NAME.
 
        VALIDATE-TRANSACTION.
            IF IN-RAW-AMOUNT > 999999.99
@@ -156,9 +664,11 @@ IDENTIFICATION DIVISION.
            END-IF.
 
        PROCESS-RECORDS.
+           MOVE ZERO TO OLD-TOTAL-BALANCE
+           MOVE ZERO TO EXPECTED-NET-CHANGE
            OPEN INPUT ACC-FILE
            OPEN OUTPUT TMP-FILE
-           PERFORM UNTIL 1 = 2 
+           PERFORM UNTIL 1 = 2
                READ ACC-FILE
                    AT END
                        EXIT PERFORM
@@ -166,32 +676,161 @@ IDENTIFICATION DIVISION.
                        MOVE ACC-RECORD-RAW(1:6) TO ACC-ACCOUNT
                        MOVE FUNCTION NUMVAL(ACC-RECORD-RAW(10:13))
                            TO ACC-BALANCE
-                       IF ACC-ACCOUNT = IN-ACCOUNT
-                           MOVE "Y" TO MATCH-FOUND
-                           PERFORM APPLY-ACTION
-                       ELSE
-                           WRITE TMP-RECORD FROM ACC-RECORD-RAW
+                       MOVE ACC-RECORD-RAW(23:1) TO ACC-STATUS
+                       IF ACC-STATUS = SPACE
+                           *> Pre-existing accounts.txt row from before
+                           *> the status byte was added - treat as open
+                           *> rather than permanently locking it out.
+                           MOVE "O" TO ACC-STATUS
                        END-IF
+                       MOVE ACC-RECORD-RAW(24:20) TO ACC-OWNER-NAME
+                       ADD ACC-BALANCE TO OLD-TOTAL-BALANCE
+                       EVALUATE TRUE
+                           WHEN IN-ACTION = "TRF"
+                                   AND ACC-ACCOUNT = IN-ACCOUNT
+                               MOVE "Y" TO MATCH-FOUND
+                               PERFORM APPLY-TRANSFER-DEBIT
+                           WHEN IN-ACTION = "TRF"
+                                   AND ACC-ACCOUNT = IN-DEST-ACCOUNT
+                               PERFORM APPLY-TRANSFER-CREDIT
+                           WHEN ACC-ACCOUNT = IN-ACCOUNT
+                               MOVE "Y" TO MATCH-FOUND
+                               PERFORM APPLY-ACTION
+                           WHEN OTHER
+                               WRITE TMP-RECORD FROM ACC-RECORD-RAW
+                       END-EVALUATE
            END-PERFORM
            CLOSE ACC-FILE
-           CLOSE TMP-FILE.
+           CLOSE TMP-FILE
+
+           *> Foot the control total against what actually landed on
+           *> disk in temp.txt, not against an in-memory accumulator
+           *> kept by the very loop that did the writing - that would
+           *> never catch a truncated file or a dropped record.
+           PERFORM SUM-TMP-FILE-BALANCE
+           COMPUTE EXPECTED-NEW-TOTAL =
+               OLD-TOTAL-BALANCE + EXPECTED-NET-CHANGE
+           IF EXPECTED-NEW-TOTAL = ACTUAL-TMP-TOTAL
+               MOVE "Y" TO CONTROL-TOTALS-OK
+           ELSE
+               MOVE "N" TO CONTROL-TOTALS-OK
+               PERFORM LOG-RECONCILIATION-ERROR
+           END-IF.
 
+       *> TRF debits the source record wherever it turns up in
+       *> accounts.txt while PROCESS-RECORDS streams through it.
+       APPLY-TRANSFER-DEBIT.
+           MOVE SPACES TO TMP-RECORD
+           MOVE ACC-BALANCE TO LOG-BAL-BEFORE
+           SUBTRACT IN-AMOUNT FROM ACC-BALANCE
+           SUBTRACT IN-AMOUNT FROM EXPECTED-NET-CHANGE
+           MOVE ACC-ACCOUNT TO LOG-ACCOUNT
+           MOVE "TRF-OUT" TO LOG-ACTION
+           MOVE IN-AMOUNT TO LOG-AMOUNT
+           MOVE ACC-BALANCE TO LOG-BAL-AFTER
+           PERFORM WRITE-TRANS-LOG
+           MOVE ACC-ACCOUNT TO TMP-RECORD(1:6)
+           MOVE "BAL"       TO TMP-RECORD(7:3)
+           MOVE ACC-BALANCE TO RAI-FORMATTED
+           MOVE RAI-FORMATTED TO TMP-RECORD(10:13)
+           MOVE ACC-STATUS TO TMP-RECORD(23:1)
+           MOVE ACC-OWNER-NAME TO TMP-RECORD(24:20)
+           WRITE TMP-RECORD
+           MOVE "Y" TO UPDATED.
+
+       APPLY-TRANSFER-CREDIT.
+           MOVE SPACES TO TMP-RECORD
+           MOVE ACC-BALANCE TO LOG-BAL-BEFORE
+           ADD IN-AMOUNT TO ACC-BALANCE
+           ADD IN-AMOUNT TO EXPECTED-NET-CHANGE
+           MOVE ACC-ACCOUNT TO LOG-ACCOUNT
+           MOVE "TRF-IN" TO LOG-ACTION
+           MOVE IN-AMOUNT TO LOG-AMOUNT
+           MOVE ACC-BALANCE TO LOG-BAL-AFTER
+           PERFORM WRITE-TRANS-LOG
+           MOVE ACC-ACCOUNT TO TMP-RECORD(1:6)
+           MOVE "BAL"       TO TMP-RECORD(7:3)
+           MOVE ACC-BALANCE TO RAI-FORMATTED
+           MOVE RAI-FORMATTED TO TMP-RECORD(10:13)
+           MOVE ACC-STATUS TO TMP-RECORD(23:1)
+           MOVE ACC-OWNER-NAME TO TMP-RECORD(24:20)
+           WRITE TMP-RECORD
+           MOVE "Y" TO UPDATED.
+
+       *> A transaction that is rejected outright (account not open,
+       *> insufficient funds, already closed, unrecognized action)
+       *> changes nothing, so ACTION-REJECTED skips UPDATED below -
+       *> the matched account's row still has to land in temp.txt
+       *> unchanged (PROCESS-RECORDS needs one row per account to
+       *> foot its control total and to pass the account through if
+       *> some other record in the same file does get rewritten), but
+       *> there is no point driving PROCESS-ONE-TRANSACTION into a
+       *> FINALIZE that re-foots the whole control total and appends
+       *> a fresh SWP marker just to rewrite accounts.txt with
+       *> byte-identical content.
        APPLY-ACTION.
+           MOVE SPACES TO TMP-RECORD
            MOVE ACC-BALANCE TO TMP-BALANCE
-           EVALUATE IN-ACTION
-               WHEN "DEP"
+           MOVE ACC-STATUS TO TMP-STATUS
+           MOVE "N" TO ACTION-REJECTED
+           EVALUATE TRUE
+               WHEN IN-ACTION = "DEP" AND ACC-STATUS NOT = "O"
+                   MOVE "Y" TO ACTION-REJECTED
+                   MOVE "TRANSACTION REJECTED: ACCOUNT NOT OPEN."
+                       TO OUT-RECORD
+               WHEN IN-ACTION = "WDR" AND ACC-STATUS NOT = "O"
+                   MOVE "Y" TO ACTION-REJECTED
+                   MOVE "TRANSACTION REJECTED: ACCOUNT NOT OPEN."
+                       TO OUT-RECORD
+               WHEN IN-ACTION = "DEP"
+                   MOVE ACC-BALANCE TO LOG-BAL-BEFORE
                    ADD IN-AMOUNT TO TMP-BALANCE
+                   ADD IN-AMOUNT TO EXPECTED-NET-CHANGE
                    MOVE "DEPOSIT SUCCESSFUL." TO OUT-RECORD
-               WHEN "WDR"
+                   MOVE "DEP" TO LOG-ACTION
+                   MOVE IN-AMOUNT TO LOG-AMOUNT
+                   MOVE TMP-BALANCE TO LOG-BAL-AFTER
+                   MOVE IN-ACCOUNT TO LOG-ACCOUNT
+                   PERFORM WRITE-TRANS-LOG
+               WHEN IN-ACTION = "WDR"
                    IF TMP-BALANCE >= IN-AMOUNT
+                       MOVE ACC-BALANCE TO LOG-BAL-BEFORE
                        SUBTRACT IN-AMOUNT FROM TMP-BALANCE
+                       SUBTRACT IN-AMOUNT FROM EXPECTED-NET-CHANGE
                        MOVE "WITHDRAWAL SUCCESSFUL." TO OUT-RECORD
+                       MOVE "WDR" TO LOG-ACTION
+                       MOVE IN-AMOUNT TO LOG-AMOUNT
+                       MOVE TMP-BALANCE TO LOG-BAL-AFTER
+                       MOVE IN-ACCOUNT TO LOG-ACCOUNT
+                       PERFORM WRITE-TRANS-LOG
                    ELSE
+                       MOVE "Y" TO ACTION-REJECTED
                        MOVE "INSUFFICIENT FUNDS." TO OUT-RECORD
                    END-IF
-               WHEN "BAL"
+               WHEN IN-ACTION = "BAL"
                    PERFORM DISPLAY-BALANCE-WITH-IDR
+                   MOVE "BAL" TO LOG-ACTION
+                   MOVE ZERO TO LOG-AMOUNT
+                   MOVE TMP-BALANCE TO LOG-BAL-BEFORE
+                   MOVE TMP-BALANCE TO LOG-BAL-AFTER
+                   MOVE IN-ACCOUNT TO LOG-ACCOUNT
+                   PERFORM WRITE-TRANS-LOG
+               WHEN IN-ACTION = "CLS"
+                   IF ACC-STATUS = "C"
+                       MOVE "Y" TO ACTION-REJECTED
+                       MOVE "ACCOUNT ALREADY CLOSED." TO OUT-RECORD
+                   ELSE
+                       MOVE "C" TO TMP-STATUS
+                       MOVE "ACCOUNT CLOSED." TO OUT-RECORD
+                       MOVE ACC-BALANCE TO LOG-BAL-BEFORE
+                       MOVE "CLS" TO LOG-ACTION
+                       MOVE ZERO TO LOG-AMOUNT
+                       MOVE ACC-BALANCE TO LOG-BAL-AFTER
+                       MOVE IN-ACCOUNT TO LOG-ACCOUNT
+                       PERFORM WRITE-TRANS-LOG
+                   END-IF
                WHEN OTHER
+                   MOVE "Y" TO ACTION-REJECTED
                    MOVE "UNKNOWN ACTION." TO OUT-RECORD
            END-EVALUATE
 
@@ -199,9 +838,13 @@ IDENTIFICATION DIVISION.
            MOVE "BAL"       TO TMP-RECORD(7:3)
            MOVE TMP-BALANCE TO RAI-FORMATTED
            MOVE RAI-FORMATTED TO TMP-RECORD(10:13)
+           MOVE TMP-STATUS TO TMP-RECORD(23:1)
+           MOVE ACC-OWNER-NAME TO TMP-RECORD(24:20)
 
            WRITE TMP-RECORD
-           MOVE "Y" TO UPDATED.
+           IF ACTION-REJECTED NOT = "Y"
+               MOVE "Y" TO UPDATED
+           END-IF.
 
        DISPLAY-BALANCE-WITH-IDR.
            MOVE SPACES TO OUT-RECORD
@@ -218,17 +861,83 @@ IDENTIFICATION DIVISION.
                   FUNCTION TRIM(IDR-ALPHA) DELIMITED BY SIZE
                   INTO OUT-RECORD.
 
+       *> --trial-balance: one report line per account (RAI balance
+       *> plus IDR equivalent) covering the whole of accounts.txt,
+       *> followed by a grand-total line.
+       RUN-TRIAL-BALANCE.
+           MOVE ZERO TO TB-GRAND-RAI
+           MOVE ZERO TO TB-GRAND-IDR
+           PERFORM ACQUIRE-ACCOUNTS-LOCK
+           OPEN OUTPUT TRIAL-BAL-FILE
+           OPEN INPUT ACC-FILE
+           PERFORM UNTIL 1 = 2
+               READ ACC-FILE
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       MOVE ACC-RECORD-RAW(1:6) TO ACC-ACCOUNT
+                       MOVE FUNCTION NUMVAL(ACC-RECORD-RAW(10:13))
+                           TO ACC-BALANCE
+                       PERFORM WRITE-TRIAL-BALANCE-LINE
+           END-PERFORM
+           CLOSE ACC-FILE
+           PERFORM RELEASE-ACCOUNTS-LOCK
+           MOVE SPACES TO TRIAL-BAL-RECORD
+           MOVE TB-GRAND-RAI TO TB-GRAND-RAI-FORMATTED
+           MOVE TB-GRAND-IDR TO TB-GRAND-IDR-FORMATTED
+           STRING "GRAND TOTAL: RAI BALANCE " DELIMITED BY SIZE
+                  FUNCTION TRIM(TB-GRAND-RAI-FORMATTED) DELIMITED BY SIZE
+                  " | IDR EQUIVALENT: Rp" DELIMITED BY SIZE
+                  FUNCTION TRIM(TB-GRAND-IDR-FORMATTED) DELIMITED BY SIZE
+                  INTO TRIAL-BAL-RECORD
+           WRITE TRIAL-BAL-RECORD
+           CLOSE TRIAL-BAL-FILE.
+
+       WRITE-TRIAL-BALANCE-LINE.
+           MOVE SPACES TO TRIAL-BAL-RECORD
+           MOVE ACC-ACCOUNT TO TB-ACCOUNT-ALPHA
+           MOVE ACC-BALANCE TO RAI-FORMATTED
+           MOVE RAI-FORMATTED TO BALANCE-ALPHA
+           COMPUTE IDR-BALANCE = ACC-BALANCE * RAI-TO-IDR-RATE
+           MOVE IDR-BALANCE TO IDR-FORMATTED
+           MOVE IDR-FORMATTED TO IDR-ALPHA
+           STRING "ACCOUNT: " DELIMITED BY SIZE
+                  TB-ACCOUNT-ALPHA DELIMITED BY SIZE
+                  " | RAI BALANCE: " DELIMITED BY SIZE
+                  FUNCTION TRIM(BALANCE-ALPHA) DELIMITED BY SIZE
+                  " | IDR EQUIVALENT: Rp" DELIMITED BY SIZE
+                  FUNCTION TRIM(IDR-ALPHA) DELIMITED BY SIZE
+                  INTO TRIAL-BAL-RECORD
+           WRITE TRIAL-BAL-RECORD
+           ADD ACC-BALANCE TO TB-GRAND-RAI
+           ADD IDR-BALANCE TO TB-GRAND-IDR.
+
        APPEND-ACCOUNT.
            OPEN EXTEND ACC-FILE
+           MOVE SPACES TO ACC-RECORD-RAW
            MOVE IN-ACCOUNT TO ACC-RECORD-RAW(1:6)
            MOVE "BAL"       TO ACC-RECORD-RAW(7:3)
            MOVE IN-AMOUNT TO RAI-FORMATTED
            MOVE RAI-FORMATTED TO ACC-RECORD-RAW(10:13)
+           MOVE "O"         TO ACC-RECORD-RAW(23:1)
+           MOVE IN-OWNER-NAME TO ACC-RECORD-RAW(24:20)
            WRITE ACC-RECORD-RAW
-           CLOSE ACC-FILE.
+           CLOSE ACC-FILE
+           MOVE IN-ACCOUNT TO LOG-ACCOUNT
+           MOVE "NEW" TO LOG-ACTION
+           MOVE IN-AMOUNT TO LOG-AMOUNT
+           MOVE ZERO TO LOG-BAL-BEFORE
+           MOVE IN-AMOUNT TO LOG-BAL-AFTER
+           PERFORM WRITE-TRANS-LOG.
 
+       *> Same truncate-then-copy hazard as SWAP-ACCOUNT-FILE, so it
+       *> gets the same SWP marker before accounts.txt is touched -
+       *> RECOVER-FROM-CRASH then resumes an interrupted FINALIZE on
+       *> the next startup exactly as it would an interrupted daemon
+       *> swap, by replaying temp.txt through SWAP-ACCOUNT-FILE.
        FINALIZE.
            IF UPDATED = "Y"
+               PERFORM WRITE-SWAP-MARKER
                OPEN OUTPUT ACC-FILE
                OPEN INPUT TMP-FILE
                PERFORM UNTIL 1 = 2
@@ -236,11 +945,269 @@ IDENTIFICATION DIVISION.
                        AT END
                            EXIT PERFORM
                        NOT AT END
-                           WRITE ACC-RECORD-RAW FROM TMP-RECORD
+                           IF TMP-RECORD(7:3) NOT = "SWP"
+                               WRITE ACC-RECORD-RAW FROM TMP-RECORD
+                           END-IF
                END-PERFORM
                CLOSE TMP-FILE
                CLOSE ACC-FILE
+           END-IF.
+
+       *> Appends one fixed-width line to translog.txt for every posted
+       *> event, so the accounts file's history can be reconstructed.
+       WRITE-TRANS-LOG.
+           PERFORM ENSURE-LOG-FILE-EXISTS
+           MOVE FUNCTION CURRENT-DATE TO LOG-TIMESTAMP
+           MOVE SPACES TO LOG-RECORD
+           MOVE LOG-ACCOUNT TO LOG-RECORD(1:6)
+           MOVE LOG-ACTION TO LOG-RECORD(7:7)
+           MOVE LOG-AMOUNT TO LOG-AMT-FORMATTED
+           MOVE LOG-AMT-FORMATTED TO LOG-RECORD(14:13)
+           MOVE LOG-BAL-BEFORE TO LOG-BEFORE-FORMATTED
+           MOVE LOG-BEFORE-FORMATTED TO LOG-RECORD(27:13)
+           MOVE LOG-BAL-AFTER TO LOG-AFTER-FORMATTED
+           MOVE LOG-AFTER-FORMATTED TO LOG-RECORD(40:13)
+           MOVE LOG-TIMESTAMP TO LOG-RECORD(53:21)
+           OPEN EXTEND LOG-FILE
+           WRITE LOG-RECORD
+           CLOSE LOG-FILE.
+
+       ENSURE-LOG-FILE-EXISTS.
+           OPEN INPUT LOG-FILE
+           IF LOG-FILE-STATUS = "35"
+               CLOSE LOG-FILE
+               OPEN OUTPUT LOG-FILE
+               CLOSE LOG-FILE
+           ELSE
+               CLOSE LOG-FILE
+           END-IF.
+
+       *> Records a control-total footing failure to translog.txt -
+       *> before is what the rewrite should have totalled, after is
+       *> what it actually totalled.
+       LOG-RECONCILIATION-ERROR.
+           MOVE ZERO TO LOG-ACCOUNT
+           MOVE "RECERR" TO LOG-ACTION
+           MOVE ZERO TO LOG-AMOUNT
+           MOVE EXPECTED-NEW-TOTAL TO LOG-BAL-BEFORE
+           MOVE ACTUAL-TMP-TOTAL TO LOG-BAL-AFTER
+           PERFORM WRITE-TRANS-LOG.
+
+       *> Loads the Rai Stone / IDR peg from rate.txt instead of the
+       *> old hardcoded 77 RAI-TO-IDR-RATE literal, picking whichever
+       *> effective-dated line is current as of AS-OF-DATE (so an old
+       *> statement can be reproduced by passing that date as the
+       *> second command-line word).
+       LOAD-RAI-RATE.
+           PERFORM ENSURE-RATE-FILE-EXISTS
+           ACCEPT TODAY-DATE FROM DATE YYYYMMDD
+           MOVE TODAY-DATE TO AS-OF-DATE
+           IF CMD-DATE-ARG NOT = SPACES
+                   AND FUNCTION TRIM(CMD-DATE-ARG) IS NUMERIC
+               MOVE FUNCTION TRIM(CMD-DATE-ARG) TO AS-OF-DATE
            END-IF
-           OPEN OUTPUT OUT-FILE
-           WRITE OUT-RECORD
-           CLOSE OUT-FILE.
\ No newline at end of file
+           MOVE "00000000" TO BEST-EFF-DATE
+           MOVE 119714660 TO BEST-RATE
+           OPEN INPUT RATE-FILE
+           PERFORM UNTIL 1 = 2
+               READ RATE-FILE
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       MOVE RATE-RECORD(1:8) TO RATE-EFF-DATE
+                       MOVE RATE-RECORD(9:9) TO RATE-VALUE
+                       IF RATE-EFF-DATE <= AS-OF-DATE
+                               AND RATE-EFF-DATE > BEST-EFF-DATE
+                           MOVE RATE-EFF-DATE TO BEST-EFF-DATE
+                           MOVE RATE-VALUE TO BEST-RATE
+                       END-IF
+           END-PERFORM
+           CLOSE RATE-FILE
+           MOVE BEST-RATE TO RAI-TO-IDR-RATE.
+
+       ENSURE-RATE-FILE-EXISTS.
+           OPEN INPUT RATE-FILE
+           IF RATE-FILE-STATUS = "35"
+               CLOSE RATE-FILE
+               OPEN OUTPUT RATE-FILE
+               MOVE "20200101119714660" TO RATE-RECORD
+               WRITE RATE-RECORD
+               CLOSE RATE-FILE
+           ELSE
+               CLOSE RATE-FILE
+           END-IF.
+
+       *> Loads the balance-tiered interest rate table from tiers.txt
+       *> instead of the old hardcoded thresholds/rates in
+       *> DETERMINE-INTEREST-RATE, the same way LOAD-RAI-RATE
+       *> externalized the IDR peg. Line 1 is the low-balance tier
+       *> (threshold and rate), line 2 the mid-balance tier, line 3
+       *> the open-ended top tier (its threshold field is unused).
+       LOAD-INTEREST-TIERS.
+           PERFORM ENSURE-TIER-FILE-EXISTS
+           MOVE 1000.00 TO TIER1-THRESHOLD
+           MOVE 0.05 TO TIER1-RATE
+           MOVE 10000.00 TO TIER2-THRESHOLD
+           MOVE 0.10 TO TIER2-RATE
+           MOVE 0.20 TO TIER3-RATE
+           MOVE ZERO TO TIER-LINE-COUNT
+           OPEN INPUT TIER-FILE
+           PERFORM UNTIL 1 = 2
+               READ TIER-FILE
+                   AT END
+                       EXIT PERFORM
+                   NOT AT END
+                       ADD 1 TO TIER-LINE-COUNT
+                       EVALUATE TIER-LINE-COUNT
+                           WHEN 1
+                               MOVE FUNCTION NUMVAL(TIER-RECORD(1:13))
+                                   TO TIER1-THRESHOLD
+                               MOVE FUNCTION NUMVAL(TIER-RECORD(14:4))
+                                   TO TIER1-RATE
+                           WHEN 2
+                               MOVE FUNCTION NUMVAL(TIER-RECORD(1:13))
+                                   TO TIER2-THRESHOLD
+                               MOVE FUNCTION NUMVAL(TIER-RECORD(14:4))
+                                   TO TIER2-RATE
+                           WHEN 3
+                               MOVE FUNCTION NUMVAL(TIER-RECORD(14:4))
+                                   TO TIER3-RATE
+                       END-EVALUATE
+           END-PERFORM
+           CLOSE TIER-FILE.
+
+       ENSURE-TIER-FILE-EXISTS.
+           OPEN INPUT TIER-FILE
+           IF TIER-FILE-STATUS = "35"
+               CLOSE TIER-FILE
+               OPEN OUTPUT TIER-FILE
+               MOVE SPACES TO TIER-RECORD
+               MOVE 1000.00 TO RAI-FORMATTED
+               MOVE RAI-FORMATTED TO TIER-RECORD(1:13)
+               MOVE 0.05 TO TIER-RATE-FORMATTED
+               MOVE TIER-RATE-FORMATTED TO TIER-RECORD(14:4)
+               WRITE TIER-RECORD
+               MOVE 10000.00 TO RAI-FORMATTED
+               MOVE RAI-FORMATTED TO TIER-RECORD(1:13)
+               MOVE 0.10 TO TIER-RATE-FORMATTED
+               MOVE TIER-RATE-FORMATTED TO TIER-RECORD(14:4)
+               WRITE TIER-RECORD
+               MOVE ZERO TO RAI-FORMATTED
+               MOVE RAI-FORMATTED TO TIER-RECORD(1:13)
+               MOVE 0.20 TO TIER-RATE-FORMATTED
+               MOVE TIER-RATE-FORMATTED TO TIER-RECORD(14:4)
+               WRITE TIER-RECORD
+               CLOSE TIER-FILE
+           ELSE
+               CLOSE TIER-FILE
+           END-IF.
+
+       *> Cooperative busy flag around every accounts.txt rewrite -
+       *> the interest daemon holds it across CALCULATE-ALL-INTEREST
+       *> and SWAP-ACCOUNT-FILE, single-transaction runs hold it
+       *> across PROCESS-ONE-TRANSACTION, so the two never interleave.
+       *>
+       *> The read-FREE-then-write-LOCKED pair below is still two
+       *> separate opens, not one atomic operation - this runtime has
+       *> no exclusive-create or record-lock primitive we can reach
+       *> from COBOL for a LINE SEQUENTIAL file (no SHARING phrase, and
+       *> CBL_CREATE_FILE always does plain O_CREAT|O_TRUNC with no
+       *> O_EXCL option). What we CAN do is stop trusting the write
+       *> blindly: stamp our own attempt with a timestamp token and
+       *> immediately read the record back. If a second process's
+       *> attempt landed in the gap and overwrote ours, the token on
+       *> disk will no longer be ours and we back off and retry
+       *> instead of both sides believing they hold the lock.
+       ACQUIRE-ACCOUNTS-LOCK.
+           PERFORM ENSURE-LOCK-FILE-EXISTS
+           MOVE "N" TO LOCK-ACQUIRED
+           PERFORM UNTIL LOCK-ACQUIRED = "Y"
+               OPEN INPUT ACCT-LOCK-FILE
+               READ ACCT-LOCK-FILE
+                   AT END
+                       MOVE "FREE" TO ACCT-LOCK-RECORD
+               END-READ
+               CLOSE ACCT-LOCK-FILE
+               MOVE "N" TO LOCK-IS-STALE
+               IF FUNCTION TRIM(ACCT-LOCK-RECORD) NOT = "FREE"
+                   PERFORM CHECK-LOCK-STALENESS
+               END-IF
+               IF FUNCTION TRIM(ACCT-LOCK-RECORD) = "FREE"
+                       OR LOCK-IS-STALE = "Y"
+                   MOVE FUNCTION CURRENT-DATE TO LOCK-TOKEN
+                   MOVE SPACES TO ACCT-LOCK-RECORD
+                   STRING "LOCKED" DELIMITED BY SIZE
+                          LOCK-TOKEN DELIMITED BY SIZE
+                          INTO ACCT-LOCK-RECORD
+                   OPEN OUTPUT ACCT-LOCK-FILE
+                   WRITE ACCT-LOCK-RECORD
+                   CLOSE ACCT-LOCK-FILE
+
+                   OPEN INPUT ACCT-LOCK-FILE
+                   READ ACCT-LOCK-FILE
+                       AT END
+                           CONTINUE
+                   END-READ
+                   CLOSE ACCT-LOCK-FILE
+                   IF ACCT-LOCK-RECORD(7:21) = LOCK-TOKEN
+                       MOVE "Y" TO LOCK-ACQUIRED
+                   ELSE
+                       CALL "C$SLEEP" USING LOCK-RETRY-SEC
+                   END-IF
+               ELSE
+                   CALL "C$SLEEP" USING LOCK-RETRY-SEC
+               END-IF
+           END-PERFORM.
+
+       *> A "LOCKED" record older than LOCK-MAX-AGE-SEC is assumed to
+       *> belong to a process that was killed while holding it (the
+       *> exact window RECOVER-FROM-CRASH exists for) - force-stealing
+       *> it is what lets RECOVER-FROM-CRASH's own ACQUIRE-ACCOUNTS-
+       *> LOCK call get past a lock nobody is left to release, instead
+       *> of busy-looping on CALL "C$SLEEP" forever. Age is computed
+       *> from the token's own embedded timestamp against the current
+       *> one, in whole days plus seconds-of-day, so a lock held across
+       *> midnight is still aged correctly.
+       CHECK-LOCK-STALENESS.
+           MOVE ACCT-LOCK-RECORD(7:8) TO LOCK-TOKEN-DATE
+           MOVE ACCT-LOCK-RECORD(15:2) TO LOCK-TOKEN-HH
+           MOVE ACCT-LOCK-RECORD(17:2) TO LOCK-TOKEN-MM
+           MOVE ACCT-LOCK-RECORD(19:2) TO LOCK-TOKEN-SS
+           MOVE FUNCTION CURRENT-DATE TO LOCK-TOKEN
+           MOVE LOCK-TOKEN(1:8) TO CURRENT-TOKEN-DATE
+           MOVE LOCK-TOKEN(9:2) TO CURRENT-TOKEN-HH
+           MOVE LOCK-TOKEN(11:2) TO CURRENT-TOKEN-MM
+           MOVE LOCK-TOKEN(13:2) TO CURRENT-TOKEN-SS
+           COMPUTE LOCK-AGE-DAYS =
+               FUNCTION INTEGER-OF-DATE(CURRENT-TOKEN-DATE)
+               - FUNCTION INTEGER-OF-DATE(LOCK-TOKEN-DATE)
+           COMPUTE LOCK-AGE-SECONDS =
+               (LOCK-AGE-DAYS * 86400)
+               + ((CURRENT-TOKEN-HH * 3600)
+                  + (CURRENT-TOKEN-MM * 60) + CURRENT-TOKEN-SS)
+               - ((LOCK-TOKEN-HH * 3600)
+                  + (LOCK-TOKEN-MM * 60) + LOCK-TOKEN-SS)
+           IF LOCK-AGE-SECONDS >= LOCK-MAX-AGE-SEC
+               MOVE "Y" TO LOCK-IS-STALE
+           ELSE
+               MOVE "N" TO LOCK-IS-STALE
+           END-IF.
+
+       RELEASE-ACCOUNTS-LOCK.
+           MOVE SPACES TO ACCT-LOCK-RECORD
+           MOVE "FREE" TO ACCT-LOCK-RECORD
+           OPEN OUTPUT ACCT-LOCK-FILE
+           WRITE ACCT-LOCK-RECORD
+           CLOSE ACCT-LOCK-FILE.
+
+       ENSURE-LOCK-FILE-EXISTS.
+           OPEN INPUT ACCT-LOCK-FILE
+           IF ACCT-LOCK-STATUS = "35"
+               CLOSE ACCT-LOCK-FILE
+               OPEN OUTPUT ACCT-LOCK-FILE
+               MOVE "FREE" TO ACCT-LOCK-RECORD
+               WRITE ACCT-LOCK-RECORD
+               CLOSE ACCT-LOCK-FILE
+           ELSE
+               CLOSE ACCT-LOCK-FILE
+           END-IF.
